@@ -0,0 +1,54 @@
+//RPT2000J JOB (ACCTNO),'YTD SALES REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* DELETE THE PRIOR RUN'S WORK DATASETS BEFORE THEY ARE RECREATED
+//* BELOW WITH DISP=NEW. SET MAXCC=0 AFTER EACH DELETE SO A FIRST-
+//* EVER RUN (DATASET NOT FOUND) DOES NOT FAIL THE STEP
+//*****************************************************************
+//DELWORK  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTMAST.SORTED
+  SET MAXCC = 0
+  DELETE PROD.RPT2000.CSVEXTR
+  SET MAXCC = 0
+/*
+//*****************************************************************
+//* SORT CUSTMAST INTO BRANCH/SALESREP/CUSTOMER SEQUENCE AHEAD OF
+//* THE RPT2000 YTD SALES REPORT STEP, SO BRANCH AND SALESREP
+//* TOTALS BREAK IN A STABLE, PREDICTABLE ORDER EVERY RUN
+//*****************************************************************
+//SORTCUST EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.CUSTMAST,DISP=SHR
+//SORTOUT  DD  DSN=PROD.CUSTMAST.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,2,CH,A,3,2,CH,A,5,5,CH,A)
+/*
+//*****************************************************************
+//* GENERATE THE YTD SALES REPORT FROM THE SORTED CUSTOMER MASTER
+//* PARM COLS 1-2 = SINGLE-BRANCH FILTER, BLANK FOR ALL BRANCHES
+//* PARM COL  3   = "R" TO RESTART FROM THE LAST CHECKPOINT
+//*****************************************************************
+//RPT2000  EXEC PGM=RPT2000,PARM='   '
+//STEPLIB  DD  DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CUSTMAST DD  DSN=PROD.CUSTMAST.SORTED,DISP=SHR
+//SRPT2000 DD  SYSOUT=*
+//EXCPRPT  DD  SYSOUT=*
+//MOVERPT  DD  SYSOUT=*
+//VALRPT   DD  SYSOUT=*
+//CSVEXTR  DD  DSN=PROD.RPT2000.CSVEXTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//*        CHKPOINT MUST ALREADY BE ALLOCATED (ONE-TIME IEFBR14 STEP,
+//*        RECFM=FB,LRECL=88) BEFORE THE FIRST RUN OF THIS JOB. DISP
+//*        MUST STAY OLD, NOT MOD - RPT2000 REOPENS THIS DD FOR OUTPUT
+//*        EVERY CHECKPOINT, AND OLD IS WHAT MAKES EACH REOPEN
+//*        OVERWRITE THE PRIOR CHECKPOINT RECORD INSTEAD OF APPENDING
+//*        TO IT
+//CHKPOINT DD  DSN=PROD.RPT2000.CHKPOINT,DISP=(OLD,CATLG,CATLG)
+//
