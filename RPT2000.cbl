@@ -18,6 +18,11 @@
        FILE-CONTROL.
            SELECT CUSTMAST ASSIGN TO CUSTMAST.
            SELECT SRPT2000 ASSIGN TO SRPT2000.
+           SELECT EXCPRPT  ASSIGN TO EXCPRPT.
+           SELECT CSVEXTR  ASSIGN TO CSVEXTR.
+           SELECT CHKPOINT ASSIGN TO CHKPOINT.
+           SELECT MOVERPT  ASSIGN TO MOVERPT.
+           SELECT VALRPT   ASSIGN TO VALRPT.
 
        DATA DIVISION.
 
@@ -39,7 +44,8 @@
            05  CM-CUSTOMER-NAME        PIC X(20).
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           05  CM-SALES-BUDGET-YTD     PIC S9(5)V9(2).
+           05  FILLER                  PIC X(80).
 
        FD  SRPT2000
            RECORDING MODE IS F
@@ -49,9 +55,87 @@
 
       *****************************************************************
       * Define the print area for the report as a fixed 130 char length
-      *****************************************************************     
+      *****************************************************************
        01  PRINT-AREA      PIC X(130).
 
+       FD  EXCPRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the exception report as a fixed
+      * 130 char length
+      *****************************************************************
+       01  EXCEPTION-PRINT-AREA    PIC X(130).
+
+       FD  CSVEXTR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+
+      *****************************************************************
+      * Comma-delimited extract of the customer-level report fields,
+      * for finance to load into a spreadsheet
+      *****************************************************************
+       01  CSV-RECORD      PIC X(100).
+
+       FD  CHKPOINT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 88 CHARACTERS
+           BLOCK CONTAINS 88 CHARACTERS.
+
+      *****************************************************************
+      * Checkpoint record, rewritten every CHECKPOINT-INTERVAL
+      * customer records so a failed run can be restarted from the
+      * last-processed customer instead of from the top of CUSTMAST
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-LAST-CUSTOMER-NUMBER   PIC 9(5).
+           05  CKP-PAGE-COUNT             PIC S9(3).
+           05  CKP-LINE-COUNT             PIC S9(3).
+           05  CKP-RECORD-COUNT           PIC S9(7).
+           05  CKP-HASH-TOTAL             PIC S9(11).
+           05  CKP-GRAND-TOTAL-THIS-YTD   PIC S9(7)V99.
+           05  CKP-GRAND-TOTAL-LAST-YTD   PIC S9(7)V99.
+           05  CKP-GRAND-TOTAL-BUDGET     PIC S9(7)V99.
+      * The branch/salesrep group in progress at checkpoint time, so a
+      * restart resumes that group's subtotal instead of losing the
+      * portion accumulated before the checkpoint
+           05  CKP-FIRST-RECORD-SWITCH    PIC X.
+           05  CKP-PREVIOUS-BRANCH-NUMBER PIC 9(2).
+           05  CKP-PREVIOUS-SALESREP-NUMBER PIC 9(2).
+           05  CKP-SUBTOTAL-THIS-YTD      PIC S9(7)V99.
+           05  CKP-SUBTOTAL-LAST-YTD      PIC S9(7)V99.
+           05  CKP-SUBTOTAL-BUDGET        PIC S9(7)V99.
+
+       FD  MOVERPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the top/bottom 20 movers report as
+      * a fixed 130 char length
+      *****************************************************************
+       01  MOVERS-PRINT-AREA   PIC X(130).
+
+       FD  VALRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the pre-report validation error
+      * listing as a fixed 130 char length
+      *****************************************************************
+       01  VAL-PRINT-AREA      PIC X(130).
+
        WORKING-STORAGE SECTION.
       
       *****************************************************************
@@ -61,6 +145,18 @@
       * Determines when the end of the customer master file is reached
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+      * Holds the single-branch run filter parsed from PARM-AREA.
+      * When RUN-BRANCH-FILTER-SWITCH is "N" every branch is reported
+       01  RUN-CONTROL-FIELDS.
+           05  RUN-BRANCH-FILTER        PIC 9(2) VALUE ZERO.
+           05  RUN-BRANCH-FILTER-SWITCH PIC X    VALUE "N".
+      * Set to "Y" once the first customer record has been processed,
+      * so the branch/salesrep break logic knows not to print a
+      * subtotal line ahead of the first group
+       01  BREAK-FIELDS.
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+           05  PREVIOUS-BRANCH-NUMBER  PIC 9(2) VALUE ZERO.
+           05  PREVIOUS-SALESREP-NUMBER PIC 9(2) VALUE ZERO.
       * Controls spacing on the report and when to print heading lines
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
@@ -72,6 +168,15 @@
            05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.
            05  GRAND-TOTAL-CHANGE     PIC S9(7)V99   VALUE ZERO.
+           05  GRAND-TOTAL-BUDGET     PIC S9(7)V99   VALUE ZERO.
+           05  GRAND-TOTAL-VARIANCE   PIC S9(7)V99   VALUE ZERO.
+      * Branch/salesrep subtotals, reset at every break
+       01  SUBTOTAL-FIELDS.
+           05  SUBTOTAL-THIS-YTD      PIC S9(7)V99   VALUE ZERO.
+           05  SUBTOTAL-LAST-YTD      PIC S9(7)V99   VALUE ZERO.
+           05  SUBTOTAL-CHANGE        PIC S9(7)V99   VALUE ZERO.
+           05  SUBTOTAL-BUDGET        PIC S9(7)V99   VALUE ZERO.
+           05  SUBTOTAL-VARIANCE      PIC S9(7)V99   VALUE ZERO.
       * Current date and time fields
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR         PIC 9999.
@@ -84,7 +189,74 @@
        01  CALCULATED-FIELDS.
            05  CHANGE-AMOUNT   PIC S9(5)V99         VALUE ZERO.
            05  CHANGE-PERCENT  PIC S9(3)V9          VALUE ZERO.
-      
+           05  VARIANCE-AMOUNT PIC S9(5)V99         VALUE ZERO.
+      * Any change amount at or below this limit is considered a large
+      * negative change for exception reporting purposes
+       01  EXCEPTION-FIELDS.
+           05  EXC-NEGATIVE-CHANGE-LIMIT   PIC S9(5)V99
+                                            VALUE -10000.00.
+      * Edited work fields used to build the comma-delimited CSV
+      * extract line without embedded leading spaces
+       01  CSV-WORK-FIELDS.
+           05  CSV-THIS-YTD            PIC -(6)9.99.
+           05  CSV-LAST-YTD            PIC -(6)9.99.
+           05  CSV-CHANGE-AMOUNT       PIC -(6)9.99.
+           05  CSV-CHANGE-PERCENT      PIC -(3)9.9.
+      * Control totals for balancing the run against the record count
+      * and customer number hash total from the CUSTMAST creation job
+       01  CONTROL-TOTAL-FIELDS.
+           05  CONTROL-RECORD-COUNT    PIC S9(7)    VALUE ZERO.
+           05  CONTROL-HASH-TOTAL      PIC S9(11)   VALUE ZERO.
+      * A checkpoint record is rewritten after every CHECKPOINT-INTERVAL
+      * customer records are processed. CHECKPOINT-FOUND-SWITCH and
+      * RESTART-CUSTOMER-NUMBER drive the restart skip-ahead logic
+       01  CHECKPOINT-FIELDS.
+           05  CHECKPOINT-INTERVAL        PIC S9(7)  VALUE +500.
+           05  CKP-INTERVAL-QUOTIENT      PIC S9(7)  VALUE ZERO.
+           05  CKP-INTERVAL-REMAINDER     PIC S9(7)  VALUE ZERO.
+           05  CHECKPOINT-FOUND-SWITCH    PIC X      VALUE "N".
+           05  RESTART-CUSTOMER-NUMBER    PIC 9(5)   VALUE ZERO.
+      * Working fields for building and ranking the top/bottom 20
+      * movers table
+       01  MOVERS-WORK-FIELDS.
+           05  MOVERS-ENTRY-COUNT      PIC S9(4)   VALUE ZERO.
+           05  MOVERS-SUBSCRIPT        PIC S9(4)   VALUE ZERO.
+           05  MOVERS-RANK-COUNT       PIC S9(4)   VALUE ZERO.
+           05  MOVERS-TOP-COUNT        PIC S9(4)   VALUE ZERO.
+           05  MOVERS-SWAP-SWITCH      PIC X       VALUE "N".
+      * Holds one table entry during a bubble-sort exchange
+       01  MOVERS-ENTRY-HOLD.
+           05  MVH-BRANCH-NUMBER       PIC 9(2).
+           05  MVH-SALESREP-NUMBER     PIC 9(2).
+           05  MVH-CUSTOMER-NUMBER     PIC 9(5).
+           05  MVH-CUSTOMER-NAME       PIC X(20).
+           05  MVH-CHANGE-PERCENT      PIC S9(3)V9.
+      * Every customer line printed on the main report also gets an
+      * entry here, so the run can be ranked by percent change once
+      * the customer master file has been fully read
+       01  MOVERS-TABLE.
+           05  MOVERS-ENTRY OCCURS 9999 TIMES.
+               10  MV-BRANCH-NUMBER     PIC 9(2).
+               10  MV-SALESREP-NUMBER   PIC 9(2).
+               10  MV-CUSTOMER-NUMBER   PIC 9(5).
+               10  MV-CUSTOMER-NAME     PIC X(20).
+               10  MV-CHANGE-PERCENT    PIC S9(3)V9.
+      * Set to "Y" by the pre-report validation pass when any
+      * customer record fails validation, so 000-PREPARE-SALES-REPORT
+      * knows to hold the sales report and leave the validation
+      * error listing as the only output from the run
+       01  VALIDATION-FIELDS.
+           05  VALIDATION-ERROR-SWITCH  PIC X      VALUE "N".
+           05  VALIDATION-ERROR-COUNT   PIC S9(5)  VALUE ZERO.
+           05  VAL-REASON-TEXT          PIC X(30).
+      * Direct-indexed duplicate-detection table. CM-CUSTOMER-NUMBER
+      * ranges 00000-99999, so the subscript used against CNS-FLAG is
+      * always CM-CUSTOMER-NUMBER + 1 - checking whether a customer
+      * number has already been seen is then a single table lookup
+      * instead of a search through every prior record
+       01  CUSTOMER-SEEN-TABLE.
+           05  CNS-FLAG OCCURS 100000 TIMES PIC X VALUE "N".
+
       *****************************************************************
       * Define all lines printed on the report
       *****************************************************************
@@ -120,7 +292,8 @@
            05  FILLER      PIC X(20)   VALUE "     SALES         S".
            05  FILLER      PIC X(20)   VALUE "ALES          CHANGE".
            05  FILLER      PIC X(20)   VALUE "     CHANGE         ".
-           05  FILLER      PIC X(29)   VALUE SPACE.
+           05  FILLER      PIC X(9)    VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE "  BUDGET    VARIANCE".
 
        01  HEADING-LINE-5.
            05  FILLER              PIC X(1)     VALUE SPACE.
@@ -139,7 +312,11 @@
            05  FILLER              PIC X(10)    VALUE "  AMOUNT  ".
            05  FILLER              PIC X(3)     VALUE SPACE.
            05  FILLER              PIC X(7)     VALUE "PERCENT".
-           05  FILLER              PIC X(37)    VALUE SPACE.
+           05  FILLER              PIC X(6)     VALUE SPACE.
+           05  FILLER              PIC X(10)    VALUE "  BUDGET  ".
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  FILLER              PIC X(10)    VALUE " VARIANCE ".
+           05  FILLER              PIC X(7)     VALUE SPACE.
 
        01  HEADING-LINE-6.
            05  FILLER      PIC X(7)             VALUE '------ '.
@@ -151,6 +328,10 @@
            05  FILLER      PIC X(17)          VALUE "----------       ".
            05  FILLER      PIC X(12)            VALUE "----------  ".
            05  FILLER      PIC X(7)             VALUE ALL "-".
+           05  FILLER      PIC X(3)             VALUE SPACE.
+           05  FILLER      PIC X(10)            VALUE ALL "-".
+           05  FILLER      PIC X(4)             VALUE SPACE.
+           05  FILLER      PIC X(10)            VALUE ALL "-".
 
        01  CUSTOMER-LINE.
            05  FILLER              PIC X(2)     VALUE SPACE.
@@ -169,7 +350,33 @@
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
            05  FILLER              PIC X(3)     VALUE SPACE.
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.
-           05  FILLER              PIC X(55)    VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-SALES-BUDGET-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  CL-VARIANCE-TO-BUDGET  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(13)    VALUE SPACE.
+
+       01  SUBTOTAL-LINE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  STL-BRANCH-NUMBER   PIC 9(2).
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  STL-SALESREP-NUMBER PIC 9(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  FILLER              PIC X(5)     VALUE SPACE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  FILLER              PIC X(20)    VALUE
+               "** BRANCH/REP TOTAL*".
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  STL-SALES-THIS-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  STL-SALES-LAST-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  STL-CHANGE-AMOUNT   PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(9)     VALUE SPACE.
+           05  STL-SALES-BUDGET-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(4)     VALUE SPACE.
+           05  STL-VARIANCE-TO-BUDGET  PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(16)    VALUE SPACE.
 
        01 HEADING-LINE-7.
            05  FILLER      PIC X(40)            VALUE SPACE.
@@ -191,38 +398,400 @@
            05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.
            05  FILLER              PIC X(3)     VALUE SPACE.
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.
-           05  FILLER              PIC X(42)    VALUE SPACE.
+           05  FILLER              PIC X(9)     VALUE SPACE.
+           05  GTL-SALES-BUDGET    PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  GTL-VARIANCE        PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+
+      *****************************************************************
+      * Define all lines printed on the exception report
+      *****************************************************************
+       01  EXCEPTION-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  EH1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  EH1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  EH1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(11)   VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "SALES EXCEPTION LIST".
+           05  FILLER          PIC X(20)   VALUE "ING                 ".
+           05  FILLER          PIC X(57)   VALUE SPACE.
+
+       01  EXCEPTION-HEADING-LINE-2.
+           05  FILLER      PIC X(20)   VALUE "BRANCH SALES CUST   ".
+           05  FILLER      PIC X(20)   VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE "     SALES         S".
+           05  FILLER      PIC X(20)   VALUE "ALES          CHANGE".
+           05  FILLER      PIC X(20)   VALUE "                    ".
+           05  FILLER      PIC X(29)   VALUE SPACE.
+
+       01  EXCEPTION-HEADING-LINE-3.
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE "NUM".
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE "REP".
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  FILLER              PIC X(5)     VALUE "NUM  ".
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  FILLER            PIC X(20) VALUE "CUSTOMER NAME       ".
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  FILLER              PIC X(10)    VALUE " THIS YD ".
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  FILLER              PIC X(12)    VALUE " LAST YTD   ".
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  FILLER              PIC X(10)    VALUE "  AMOUNT  ".
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  FILLER              PIC X(20)    VALUE
+               "REASON              ".
+           05  FILLER              PIC X(20)    VALUE SPACE.
+
+       01  EXCEPTION-LINE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  EL-BRANCH-NUMBER    PIC 9(2).
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  EL-SALESREP-NUMBER  PIC 9(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  EL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  EL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  EL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  EL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  EL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  EL-REASON           PIC X(20).
+           05  FILLER              PIC X(26)    VALUE SPACE.
+
+      *****************************************************************
+      * Control-total footer, printed after the grand totals, so
+      * operations can reconcile this run against the record count
+      * from the file's upstream creation job
+      *****************************************************************
+       01  CONTROL-TOTAL-LINE.
+           05  FILLER              PIC X(18)    VALUE SPACE.
+           05  FILLER              PIC X(22)    VALUE
+               "CUSTMAST RECORD COUNT".
+           05  CTL-RECORD-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  FILLER              PIC X(16)    VALUE
+               "CUST NUM HASH =>".
+           05  CTL-HASH-TOTAL      PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(49)    VALUE SPACE.
+
+      *****************************************************************
+      * Define all lines printed on the top/bottom 20 movers report
+      *****************************************************************
+       01  MOVERS-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  MVH1-MONTH      PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  MVH1-DAY        PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  MVH1-YEAR       PIC 9(4).
+           05  FILLER          PIC X(11)   VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "TOP/BOTTOM 20 MOVERS".
+           05  FILLER          PIC X(20)   VALUE " BY PERCENT CHANGE  ".
+           05  FILLER          PIC X(62)   VALUE SPACE.
+
+       01  MOVERS-SECTION-HEADING.
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  MSH-TEXT        PIC X(40).
+           05  FILLER          PIC X(86)   VALUE SPACE.
+
+       01  MOVERS-HEADING-LINE-3.
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(4)    VALUE "RANK".
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  FILLER          PIC X(6)    VALUE "BRANCH".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(3)    VALUE "REP".
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "CUST NUM".
+           05  FILLER          PIC X(1)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER NAME       ".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(6)    VALUE "PCT CH".
+           05  FILLER          PIC X(64)   VALUE SPACE.
+
+       01  MOVER-LINE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  MVL-RANK            PIC ZZ9.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  MVL-BRANCH-NUMBER   PIC 9(2).
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  MVL-SALESREP-NUMBER PIC 9(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  MVL-CUSTOMER-NUMBER PIC 9(5).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  MVL-CUSTOMER-NAME   PIC X(20).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  MVL-CHANGE-PERCENT  PIC ZZ9.9-.
+           05  FILLER              PIC X(75)    VALUE SPACE.
+
+      *****************************************************************
+      * Define all lines printed on the pre-report validation error
+      * listing
+      *****************************************************************
+       01  VALIDATION-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  VH1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  VH1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  VH1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(11)   VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER MASTER VALI".
+           05  FILLER          PIC X(20)   VALUE "DATION ERROR LISTING".
+           05  FILLER          PIC X(62)   VALUE SPACE.
+
+       01  VALIDATION-HEADING-LINE-2.
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "CUST NUM".
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER NAME       ".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(30)   VALUE
+               "REASON                        ".
+           05  FILLER          PIC X(65)   VALUE SPACE.
+
+       01  VALIDATION-LINE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  VL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  VL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  VL-REASON           PIC X(30).
+           05  FILLER              PIC X(67)    VALUE SPACE.
+
+       LINKAGE SECTION.
+
+      *****************************************************************
+      * Run-time parameter passed on the EXEC PGM=RPT2000,PARM='...'
+      * statement. PARM-BRANCH-NUMBER, when non-blank, scopes the run
+      * to a single branch. PARM-RESTART-SWITCH, when "R", restarts
+      * the run from the last checkpoint
+      *****************************************************************
+       01  PARM-AREA.
+           05  PARM-LENGTH             PIC S9(4)   COMP.
+           05  PARM-DATA.
+               10  PARM-BRANCH-NUMBER  PIC X(2).
+               10  PARM-RESTART-SWITCH PIC X(1).
+               10  FILLER              PIC X(77).
+
+       PROCEDURE DIVISION USING PARM-AREA.
 
-       PROCEDURE DIVISION.
-      
       *****************************************************************
       * Main processing logic for app
       *****************************************************************
        000-PREPARE-SALES-REPORT.
+      * Get current date and time once, ahead of both the validation
+      * listing heading and the report/exception listing headings
+      * Validate the customer master file ahead of the report run.
+      * A clean validation pass runs the report; a dirty one holds
+      * it and leaves the validation error listing as the only output
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           PERFORM 005-VALIDATE-CUSTOMER-MASTER.
+           IF VALIDATION-ERROR-SWITCH = "N"
+               PERFORM 010-RUN-SALES-REPORT.
+           STOP RUN.
+
+      *****************************************************************
+      * Reads CUSTMAST once ahead of the report run, flagging
+      * duplicate customer numbers, negative sales amounts, and
+      * blank customer names onto the validation error listing.
+      * CM-CUSTOMER-NUMBER is used to index CUSTOMER-SEEN-TABLE
+      * directly, so a duplicate is caught in a single table lookup
+      * no matter how far apart the two records fall in the file
+      *****************************************************************
+       005-VALIDATE-CUSTOMER-MASTER.
+
+           OPEN INPUT CUSTMAST
+                OUTPUT VALRPT.
+           PERFORM 006-FORMAT-VALIDATION-HEADING.
+           PERFORM 007-VALIDATE-CUSTOMER-RECORD
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           CLOSE CUSTMAST
+                 VALRPT.
+           MOVE "N" TO CUSTMAST-EOF-SWITCH.
+
+       006-FORMAT-VALIDATION-HEADING.
+
+           MOVE CD-MONTH TO VH1-MONTH.
+           MOVE CD-DAY   TO VH1-DAY.
+           MOVE CD-YEAR  TO VH1-YEAR.
+           MOVE VALIDATION-HEADING-LINE-1 TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA.
+           MOVE VALIDATION-HEADING-LINE-2 TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA.
+
+       007-VALIDATE-CUSTOMER-RECORD.
+
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 008-CHECK-CUSTOMER-RECORD.
+
+       008-CHECK-CUSTOMER-RECORD.
+
+           IF CNS-FLAG(CM-CUSTOMER-NUMBER + 1) = "Y"
+               MOVE "DUPLICATE CUSTOMER NUMBER"   TO VAL-REASON-TEXT
+               PERFORM 009-WRITE-VALIDATION-LINE
+           ELSE
+               MOVE "Y" TO CNS-FLAG(CM-CUSTOMER-NUMBER + 1).
+           IF CM-SALES-THIS-YTD < ZERO
+               MOVE "NEGATIVE THIS-YTD SALES"     TO VAL-REASON-TEXT
+               PERFORM 009-WRITE-VALIDATION-LINE.
+           IF CM-SALES-LAST-YTD < ZERO
+               MOVE "NEGATIVE LAST-YTD SALES"     TO VAL-REASON-TEXT
+               PERFORM 009-WRITE-VALIDATION-LINE.
+           IF CM-CUSTOMER-NAME = SPACES
+               MOVE "BLANK CUSTOMER NAME"         TO VAL-REASON-TEXT
+               PERFORM 009-WRITE-VALIDATION-LINE.
+
+       009-WRITE-VALIDATION-LINE.
+
+           MOVE "Y" TO VALIDATION-ERROR-SWITCH.
+           ADD 1 TO VALIDATION-ERROR-COUNT.
+           MOVE CM-CUSTOMER-NUMBER TO VL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO VL-CUSTOMER-NAME.
+           MOVE VAL-REASON-TEXT    TO VL-REASON.
+           MOVE VALIDATION-LINE    TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA.
+
+      *****************************************************************
       * Open the customer master file and the report output file
-      * Loop through the customer master file until the end is reached    
+      * Loop through the customer master file until the end is reached
+      *****************************************************************
+       010-RUN-SALES-REPORT.
+
+           PERFORM 050-PROCESS-RUN-PARAMETERS.
+           IF PARM-LENGTH >= 3
+               AND PARM-RESTART-SWITCH = "R"
+               PERFORM 060-RESTORE-CHECKPOINT.
            OPEN INPUT  CUSTMAST
-                OUTPUT SRPT2000.
+                OUTPUT SRPT2000
+                OUTPUT EXCPRPT
+                OUTPUT CSVEXTR
+                OUTPUT MOVERPT.
            PERFORM 100-FORMAT-REPORT-HEADING.
+           IF CHECKPOINT-FOUND-SWITCH = "Y"
+               PERFORM 205-SKIP-TO-RESTART-POINT.
            PERFORM 200-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           IF FIRST-RECORD-SWITCH = "N"
+               PERFORM 225-PRINT-SUBTOTAL-LINE.
            PERFORM 300-PRINT-GRAND-TOTALS.
+           PERFORM 310-PRINT-CONTROL-TOTALS.
+           IF CHECKPOINT-FOUND-SWITCH = "Y"
+               PERFORM 460-PRINT-MOVERS-SKIPPED-NOTICE
+           ELSE
+               PERFORM 400-PRINT-MOVERS-REPORT.
            CLOSE CUSTMAST
-                 SRPT2000.
-           STOP RUN.
+                 SRPT2000
+                 EXCPRPT
+                 CSVEXTR
+                 MOVERPT.
+
+      *****************************************************************
+      * Parses the run-time PARM for an optional single-branch filter,
+      * so a branch manager can get a report scoped to just their
+      * own branch
+      *****************************************************************
+       050-PROCESS-RUN-PARAMETERS.
+
+           IF PARM-LENGTH > ZERO
+               AND PARM-BRANCH-NUMBER NOT = SPACES
+               MOVE PARM-BRANCH-NUMBER      TO RUN-BRANCH-FILTER
+               MOVE "Y"                     TO RUN-BRANCH-FILTER-SWITCH.
+
+      *****************************************************************
+      * Reads the last checkpoint record, if one exists, and restores
+      * the page/line counts, control totals, grand totals, and the
+      * branch/salesrep subtotal in progress that were in effect when
+      * it was written. CHECKPOINT-FOUND-SWITCH tells
+      * 205-SKIP-TO-RESTART-POINT whether there is anything to skip
+      * ahead to
+      *****************************************************************
+       060-RESTORE-CHECKPOINT.
+
+           OPEN INPUT CHKPOINT.
+           READ CHKPOINT
+               AT END
+                   MOVE "N" TO CHECKPOINT-FOUND-SWITCH
+               NOT AT END
+                   MOVE "Y" TO CHECKPOINT-FOUND-SWITCH.
+           CLOSE CHKPOINT.
+           IF CHECKPOINT-FOUND-SWITCH = "Y"
+               MOVE CKP-LAST-CUSTOMER-NUMBER TO RESTART-CUSTOMER-NUMBER
+               MOVE CKP-PAGE-COUNT           TO PAGE-COUNT
+               MOVE CKP-LINE-COUNT           TO LINE-COUNT
+               MOVE CKP-RECORD-COUNT         TO CONTROL-RECORD-COUNT
+               MOVE CKP-HASH-TOTAL           TO CONTROL-HASH-TOTAL
+               MOVE CKP-GRAND-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD
+               MOVE CKP-GRAND-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+               MOVE CKP-GRAND-TOTAL-BUDGET   TO GRAND-TOTAL-BUDGET
+               MOVE CKP-FIRST-RECORD-SWITCH  TO FIRST-RECORD-SWITCH
+               MOVE CKP-PREVIOUS-BRANCH-NUMBER
+                                         TO PREVIOUS-BRANCH-NUMBER
+               MOVE CKP-PREVIOUS-SALESREP-NUMBER
+                                         TO PREVIOUS-SALESREP-NUMBER
+               MOVE CKP-SUBTOTAL-THIS-YTD    TO SUBTOTAL-THIS-YTD
+               MOVE CKP-SUBTOTAL-LAST-YTD    TO SUBTOTAL-LAST-YTD
+               MOVE CKP-SUBTOTAL-BUDGET      TO SUBTOTAL-BUDGET.
 
       *****************************************************************
-      * Get current data and time for heading
+      * Lay out the heading lines for both the sales report and the
+      * exception listing. CURRENT-DATE-AND-TIME is populated once,
+      * up in 000-PREPARE-SALES-REPORT
       *****************************************************************
        100-FORMAT-REPORT-HEADING.
 
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CD-MONTH   TO HL1-MONTH.
            MOVE CD-DAY     TO HL1-DAY.
            MOVE CD-YEAR    TO HL1-YEAR.
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
-      
+           MOVE CD-MONTH   TO EH1-MONTH.
+           MOVE CD-DAY     TO EH1-DAY.
+           MOVE CD-YEAR    TO EH1-YEAR.
+           MOVE EXCEPTION-HEADING-LINE-1 TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+           MOVE EXCEPTION-HEADING-LINE-2 TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+           MOVE EXCEPTION-HEADING-LINE-3 TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+
+      *****************************************************************
+      * On a restart, reads forward through CUSTMAST without counting
+      * records again, stopping on the customer that was last-
+      * processed before the checkpoint was written. Normal processing
+      * resumes with the next record read by 210-READ-CUSTOMER-RECORD
+      *****************************************************************
+       205-SKIP-TO-RESTART-POINT.
+
+      * CUSTOMER-MASTER-RECORD still holds whatever the last READ
+      * before the CLOSE/OPEN left in it (closing and reopening a
+      * file does not clear its record area) - TEST AFTER forces
+      * 206 to actually read at least once before CM-CUSTOMER-NUMBER
+      * is tested against the restart point, so a leftover value
+      * from before the reopen can never satisfy the UNTIL on its
+      * own and skip the read entirely
+           PERFORM 206-READ-CUSTOMER-FOR-SKIP
+               WITH TEST AFTER
+               UNTIL CUSTMAST-EOF-SWITCH = "Y"
+               OR CM-CUSTOMER-NUMBER = RESTART-CUSTOMER-NUMBER.
+
+       206-READ-CUSTOMER-FOR-SKIP.
+
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
       *****************************************************************
       * Prepares each customer line until the end of CUSTMAST reachec
       *****************************************************************
@@ -230,13 +799,28 @@
 
            PERFORM 210-READ-CUSTOMER-RECORD.
            IF CUSTMAST-EOF-SWITCH = "N"
-              PERFORM 220-PRINT-CUSTOMER-LINE.
+              IF RUN-BRANCH-FILTER-SWITCH = "N"
+                  OR CM-BRANCH-NUMBER = RUN-BRANCH-FILTER
+                  PERFORM 220-PRINT-CUSTOMER-LINE.
 
+      * The checkpoint interval is tested here, off the unfiltered
+      * record count, rather than in 220-PRINT-CUSTOMER-LINE, so a
+      * single-branch run (req 005) still checkpoints every
+      * CHECKPOINT-INTERVAL records actually read from CUSTMAST
+      * instead of only every CHECKPOINT-INTERVAL records printed
        210-READ-CUSTOMER-RECORD.
 
            READ CUSTMAST
                AT END
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               ADD 1 TO CONTROL-RECORD-COUNT
+               ADD CM-CUSTOMER-NUMBER TO CONTROL-HASH-TOTAL
+               DIVIDE CONTROL-RECORD-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-INTERVAL-QUOTIENT
+                   REMAINDER CKP-INTERVAL-REMAINDER
+               IF CKP-INTERVAL-REMAINDER = ZERO
+                   PERFORM 250-WRITE-CHECKPOINT-RECORD.
       
       *****************************************************************
       * Gets the data for each customer line, calculates change amount
@@ -247,15 +831,23 @@
 
            IF LINE-COUNT >= LINES-ON-PAGE
                PERFORM 230-PRINT-HEADING-LINES.
+           IF FIRST-RECORD-SWITCH = "N"
+              AND (CM-BRANCH-NUMBER NOT = PREVIOUS-BRANCH-NUMBER
+               OR  CM-SALESREP-NUMBER NOT = PREVIOUS-SALESREP-NUMBER)
+               PERFORM 225-PRINT-SUBTOTAL-LINE.
            MOVE CM-BRANCH-NUMBER   TO CL-BRANCH-NUMBER.
            MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.
            MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.
            MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.
            MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.
            MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.
+           MOVE CM-SALES-BUDGET-YTD TO CL-SALES-BUDGET-YTD.
            COMPUTE CHANGE-AMOUNT =
                 CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
            MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
+           COMPUTE VARIANCE-AMOUNT =
+                CM-SALES-THIS-YTD - CM-SALES-BUDGET-YTD.
+           MOVE VARIANCE-AMOUNT TO CL-VARIANCE-TO-BUDGET.
            *> default for % change is 999.9 if last YTD is 0
            IF CM-SALES-LAST-YTD = ZERO
                 MOVE 999.99 TO CL-CHANGE-PERCENT
@@ -264,13 +856,153 @@
                     CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
                     ON SIZE ERROR
                         MOVE 999.9 TO CL-CHANGE-PERCENT.
+           IF CM-SALES-LAST-YTD = ZERO
+               OR CHANGE-AMOUNT <= EXC-NEGATIVE-CHANGE-LIMIT
+               PERFORM 240-WRITE-EXCEPTION-LINE.
+           PERFORM 226-WRITE-CSV-EXTRACT-LINE.
+           PERFORM 227-SAVE-MOVERS-ENTRY.
            MOVE CUSTOMER-LINE TO PRINT-AREA.
            WRITE PRINT-AREA.
            ADD 1 TO LINE-COUNT.
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD CM-SALES-THIS-YTD TO SUBTOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SUBTOTAL-LAST-YTD.
+           ADD CM-SALES-BUDGET-YTD TO GRAND-TOTAL-BUDGET.
+           ADD CM-SALES-BUDGET-YTD TO SUBTOTAL-BUDGET.
+           MOVE CM-BRANCH-NUMBER    TO PREVIOUS-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER  TO PREVIOUS-SALESREP-NUMBER.
+           MOVE "N" TO FIRST-RECORD-SWITCH.
            MOVE 1 TO SPACE-CONTROL.
-      
+
+      *****************************************************************
+      * Prints the subtotal line whenever the branch number or the
+      * salesrep number changes, and resets the subtotal accumulators
+      * for the next branch/salesrep group
+      *****************************************************************
+       225-PRINT-SUBTOTAL-LINE.
+
+           MOVE PREVIOUS-BRANCH-NUMBER   TO STL-BRANCH-NUMBER.
+           MOVE PREVIOUS-SALESREP-NUMBER TO STL-SALESREP-NUMBER.
+           MOVE SUBTOTAL-THIS-YTD        TO STL-SALES-THIS-YTD.
+           MOVE SUBTOTAL-LAST-YTD        TO STL-SALES-LAST-YTD.
+           MOVE SUBTOTAL-BUDGET          TO STL-SALES-BUDGET-YTD.
+           COMPUTE SUBTOTAL-CHANGE =
+                SUBTOTAL-THIS-YTD - SUBTOTAL-LAST-YTD.
+           MOVE SUBTOTAL-CHANGE TO STL-CHANGE-AMOUNT.
+           COMPUTE SUBTOTAL-VARIANCE =
+                SUBTOTAL-THIS-YTD - SUBTOTAL-BUDGET.
+           MOVE SUBTOTAL-VARIANCE TO STL-VARIANCE-TO-BUDGET.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+           MOVE SUBTOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           MOVE ZERO TO SUBTOTAL-THIS-YTD.
+           MOVE ZERO TO SUBTOTAL-LAST-YTD.
+           MOVE ZERO TO SUBTOTAL-CHANGE.
+           MOVE ZERO TO SUBTOTAL-BUDGET.
+           MOVE ZERO TO SUBTOTAL-VARIANCE.
+
+      *****************************************************************
+      * Builds and writes the comma-delimited CSV extract record for
+      * the current customer, carrying the same fields as the detail
+      * line on the printed report
+      *****************************************************************
+       226-WRITE-CSV-EXTRACT-LINE.
+
+           MOVE CM-SALES-THIS-YTD  TO CSV-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO CSV-LAST-YTD.
+           MOVE CHANGE-AMOUNT      TO CSV-CHANGE-AMOUNT.
+           MOVE CL-CHANGE-PERCENT  TO CSV-CHANGE-PERCENT.
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+               CM-BRANCH-NUMBER                  DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               CM-SALESREP-NUMBER                DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               CM-CUSTOMER-NUMBER                DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CM-CUSTOMER-NAME)   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-THIS-YTD)       DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-LAST-YTD)       DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CHANGE-AMOUNT)  DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CHANGE-PERCENT) DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+      *****************************************************************
+      * Saves the current customer's percent change onto the movers
+      * table, so it can be ranked once the full file has been read.
+      * Entries past the table capacity are silently dropped rather
+      * than abending the run
+      *****************************************************************
+       227-SAVE-MOVERS-ENTRY.
+
+           IF MOVERS-ENTRY-COUNT < 9999
+               ADD 1 TO MOVERS-ENTRY-COUNT
+               MOVE CM-BRANCH-NUMBER   TO
+                   MV-BRANCH-NUMBER(MOVERS-ENTRY-COUNT)
+               MOVE CM-SALESREP-NUMBER TO
+                   MV-SALESREP-NUMBER(MOVERS-ENTRY-COUNT)
+               MOVE CM-CUSTOMER-NUMBER TO
+                   MV-CUSTOMER-NUMBER(MOVERS-ENTRY-COUNT)
+               MOVE CM-CUSTOMER-NAME   TO
+                   MV-CUSTOMER-NAME(MOVERS-ENTRY-COUNT)
+               MOVE CL-CHANGE-PERCENT  TO
+                   MV-CHANGE-PERCENT(MOVERS-ENTRY-COUNT).
+
+      *****************************************************************
+      * Writes a customer onto the exception listing - either a new
+      * or reactivated account with no prior year sales, or an
+      * account with a large negative change from last year
+      *****************************************************************
+       240-WRITE-EXCEPTION-LINE.
+
+           MOVE CM-BRANCH-NUMBER    TO EL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER  TO EL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER  TO EL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME    TO EL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD   TO EL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD   TO EL-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT       TO EL-CHANGE-AMOUNT.
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE "ZERO PRIOR YEAR"     TO EL-REASON
+           ELSE
+               MOVE "LARGE NEGATIVE CHG"  TO EL-REASON.
+           MOVE EXCEPTION-LINE TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+
+      *****************************************************************
+      * Rewrites the checkpoint record with the customer number just
+      * processed, along with the page/line counts and running totals
+      * needed to resume the run from this point on a restart
+      *****************************************************************
+       250-WRITE-CHECKPOINT-RECORD.
+
+           MOVE CM-CUSTOMER-NUMBER     TO CKP-LAST-CUSTOMER-NUMBER.
+           MOVE PAGE-COUNT             TO CKP-PAGE-COUNT.
+           MOVE LINE-COUNT             TO CKP-LINE-COUNT.
+           MOVE CONTROL-RECORD-COUNT   TO CKP-RECORD-COUNT.
+           MOVE CONTROL-HASH-TOTAL     TO CKP-HASH-TOTAL.
+           MOVE GRAND-TOTAL-THIS-YTD   TO CKP-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD   TO CKP-GRAND-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-BUDGET     TO CKP-GRAND-TOTAL-BUDGET.
+           MOVE FIRST-RECORD-SWITCH    TO CKP-FIRST-RECORD-SWITCH.
+           MOVE PREVIOUS-BRANCH-NUMBER TO CKP-PREVIOUS-BRANCH-NUMBER.
+           MOVE PREVIOUS-SALESREP-NUMBER
+                                       TO CKP-PREVIOUS-SALESREP-NUMBER.
+           MOVE SUBTOTAL-THIS-YTD      TO CKP-SUBTOTAL-THIS-YTD.
+           MOVE SUBTOTAL-LAST-YTD      TO CKP-SUBTOTAL-LAST-YTD.
+           MOVE SUBTOTAL-BUDGET        TO CKP-SUBTOTAL-BUDGET.
+           OPEN OUTPUT CHKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHKPOINT.
+
       *****************************************************************
       * Prints the heading lines at the top of the report and when the
       * number of lines printed on the page reaches the limit. Also
@@ -302,9 +1034,13 @@
        300-PRINT-GRAND-TOTALS.
            MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
+           MOVE GRAND-TOTAL-BUDGET   TO GTL-SALES-BUDGET.
            COMPUTE CHANGE-AMOUNT =
                 GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.
            MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.
+           COMPUTE GRAND-TOTAL-VARIANCE =
+                GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-BUDGET.
+           MOVE GRAND-TOTAL-VARIANCE TO GTL-VARIANCE.
            IF GRAND-TOTAL-LAST-YTD = ZERO
               MOVE 999.99 TO GTL-CHANGE-PERCENT
            ELSE
@@ -316,3 +1052,148 @@
            WRITE PRINT-AREA.
            MOVE GRAND-TOTAL-LINE     TO PRINT-AREA.
            WRITE PRINT-AREA.
+
+      *****************************************************************
+      * Print the control-total footer with the CUSTMAST record count
+      * and customer-number hash total
+      *****************************************************************
+       310-PRINT-CONTROL-TOTALS.
+           MOVE CONTROL-RECORD-COUNT TO CTL-RECORD-COUNT.
+           MOVE CONTROL-HASH-TOTAL   TO CTL-HASH-TOTAL.
+           MOVE CONTROL-TOTAL-LINE   TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+      *****************************************************************
+      * Ranks the customers saved on the movers table and prints the
+      * top 20 largest positive percent changes, followed by the
+      * bottom 20 largest negative percent changes
+      *****************************************************************
+       400-PRINT-MOVERS-REPORT.
+
+           PERFORM 410-SORT-MOVERS-TABLE.
+           PERFORM 420-FORMAT-MOVERS-HEADING.
+           MOVE "TOP 20 - LARGEST POSITIVE PCT CHANGE" TO MSH-TEXT.
+           MOVE MOVERS-SECTION-HEADING TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+           MOVE MOVERS-HEADING-LINE-3 TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+           PERFORM 430-PRINT-TOP-MOVER-LINE
+               VARYING MOVERS-SUBSCRIPT FROM 1 BY 1
+               UNTIL MOVERS-SUBSCRIPT > 20
+               OR MOVERS-SUBSCRIPT > MOVERS-ENTRY-COUNT.
+           MOVE "BOTTOM 20 - LARGEST NEGATIVE PCT CHANGE" TO MSH-TEXT.
+           MOVE MOVERS-SECTION-HEADING TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+           MOVE MOVERS-HEADING-LINE-3 TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+      * Clamp the bottom-20 start so it never reaches back into ranks
+      * already printed in the top-20 section above, for entry counts
+      * between 21 and 39 where the two windows would otherwise overlap
+           IF MOVERS-ENTRY-COUNT < 20
+               MOVE MOVERS-ENTRY-COUNT TO MOVERS-TOP-COUNT
+           ELSE
+               MOVE 20 TO MOVERS-TOP-COUNT.
+           COMPUTE MOVERS-RANK-COUNT = MOVERS-ENTRY-COUNT - 19.
+           IF MOVERS-RANK-COUNT < 1
+               MOVE 1 TO MOVERS-RANK-COUNT.
+           IF MOVERS-RANK-COUNT <= MOVERS-TOP-COUNT
+               COMPUTE MOVERS-RANK-COUNT = MOVERS-TOP-COUNT + 1.
+           PERFORM 450-PRINT-BOTTOM-MOVER-LINE
+               VARYING MOVERS-SUBSCRIPT FROM MOVERS-ENTRY-COUNT BY -1
+               UNTIL MOVERS-SUBSCRIPT < MOVERS-RANK-COUNT
+               OR MOVERS-SUBSCRIPT < 1.
+
+      *****************************************************************
+      * A restart run only rebuilds the movers table from the
+      * customers processed after the restart point, so ranking it
+      * would read as a full-file ranking when it isn't one. Prints
+      * a notice on MOVERPT instead of a ranking for this run
+      *****************************************************************
+       460-PRINT-MOVERS-SKIPPED-NOTICE.
+
+           PERFORM 420-FORMAT-MOVERS-HEADING.
+           MOVE "RESTART RUN - MOVERS RANKING SKIPPED" TO MSH-TEXT.
+           MOVE MOVERS-SECTION-HEADING TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+
+      *****************************************************************
+      * Bubble-sorts the movers table into descending percent-change
+      * sequence, repeating passes until a pass makes no exchanges
+      *****************************************************************
+       410-SORT-MOVERS-TABLE.
+
+           MOVE "Y" TO MOVERS-SWAP-SWITCH.
+           PERFORM 411-BUBBLE-SORT-PASS
+               UNTIL MOVERS-SWAP-SWITCH = "N".
+
+       411-BUBBLE-SORT-PASS.
+
+           MOVE "N" TO MOVERS-SWAP-SWITCH.
+           PERFORM 412-COMPARE-AND-SWAP-ENTRY
+               VARYING MOVERS-SUBSCRIPT FROM 1 BY 1
+               UNTIL MOVERS-SUBSCRIPT >= MOVERS-ENTRY-COUNT.
+
+       412-COMPARE-AND-SWAP-ENTRY.
+
+           IF MV-CHANGE-PERCENT(MOVERS-SUBSCRIPT) <
+               MV-CHANGE-PERCENT(MOVERS-SUBSCRIPT + 1)
+               MOVE MOVERS-ENTRY(MOVERS-SUBSCRIPT)     TO
+                   MOVERS-ENTRY-HOLD
+               MOVE MOVERS-ENTRY(MOVERS-SUBSCRIPT + 1) TO
+                   MOVERS-ENTRY(MOVERS-SUBSCRIPT)
+               MOVE MOVERS-ENTRY-HOLD                  TO
+                   MOVERS-ENTRY(MOVERS-SUBSCRIPT + 1)
+               MOVE "Y" TO MOVERS-SWAP-SWITCH.
+
+      *****************************************************************
+      * Gets the current date for the movers report heading and
+      * prints it
+      *****************************************************************
+       420-FORMAT-MOVERS-HEADING.
+
+           MOVE CD-MONTH TO MVH1-MONTH.
+           MOVE CD-DAY   TO MVH1-DAY.
+           MOVE CD-YEAR  TO MVH1-YEAR.
+           MOVE MOVERS-HEADING-LINE-1 TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+
+      *****************************************************************
+      * Prints one line of the top-20 section, ranked 1 to 20 in the
+      * same order as the sorted movers table
+      *****************************************************************
+       430-PRINT-TOP-MOVER-LINE.
+
+           MOVE MOVERS-SUBSCRIPT TO MVL-RANK.
+           MOVE MV-BRANCH-NUMBER(MOVERS-SUBSCRIPT)   TO
+               MVL-BRANCH-NUMBER.
+           MOVE MV-SALESREP-NUMBER(MOVERS-SUBSCRIPT) TO
+               MVL-SALESREP-NUMBER.
+           MOVE MV-CUSTOMER-NUMBER(MOVERS-SUBSCRIPT) TO
+               MVL-CUSTOMER-NUMBER.
+           MOVE MV-CUSTOMER-NAME(MOVERS-SUBSCRIPT)   TO
+               MVL-CUSTOMER-NAME.
+           MOVE MV-CHANGE-PERCENT(MOVERS-SUBSCRIPT)  TO
+               MVL-CHANGE-PERCENT.
+           MOVE MOVER-LINE TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
+
+      *****************************************************************
+      * Prints one line of the bottom-20 section, walking the sorted
+      * movers table backwards so the worst percent change prints
+      * first, ranked 1 to 20
+      *****************************************************************
+       450-PRINT-BOTTOM-MOVER-LINE.
+
+           COMPUTE MVL-RANK = MOVERS-ENTRY-COUNT - MOVERS-SUBSCRIPT + 1.
+           MOVE MV-BRANCH-NUMBER(MOVERS-SUBSCRIPT)   TO
+               MVL-BRANCH-NUMBER.
+           MOVE MV-SALESREP-NUMBER(MOVERS-SUBSCRIPT) TO
+               MVL-SALESREP-NUMBER.
+           MOVE MV-CUSTOMER-NUMBER(MOVERS-SUBSCRIPT) TO
+               MVL-CUSTOMER-NUMBER.
+           MOVE MV-CUSTOMER-NAME(MOVERS-SUBSCRIPT)   TO
+               MVL-CUSTOMER-NAME.
+           MOVE MV-CHANGE-PERCENT(MOVERS-SUBSCRIPT)  TO
+               MVL-CHANGE-PERCENT.
+           MOVE MOVER-LINE TO MOVERS-PRINT-AREA.
+           WRITE MOVERS-PRINT-AREA.
